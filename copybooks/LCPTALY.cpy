@@ -0,0 +1,21 @@
+     *>***************************************************************
+     *> LCPTALY.CPY
+     *>
+     *> Record layout for the LCP channel-usage tally file.  One
+     *> record per channel (plus one for the single-space fallback
+     *> count and one for the job's total line count) is written by
+     *> LCP-WRITE-POS-LIN when a job terminates, so operations can see
+     *> which skip channels are still exercised before retiring any of
+     *> them, and so the shift-log summary can roll usage up across
+     *> every job that ran that day.
+     *>***************************************************************
+      01  LCPT-RECORD.
+          05  LCPT-JOB-NAME           PIC X(08).
+          05  LCPT-REPORT-ID          PIC X(08).
+          05  LCPT-DATE               PIC 9(08).
+          05  LCPT-TIME               PIC 9(08).
+          05  LCPT-CHANNEL-CODE       PIC X(01).
+     *>        '2'-'9', 'A'-'C', 'V', 'W'  = skip-channel hit count
+     *>        '*'                         = single-space fallback count
+     *>        '#'                         = total lines written
+          05  LCPT-HIT-COUNT          PIC 9(07).
