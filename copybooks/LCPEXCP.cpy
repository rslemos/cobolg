@@ -0,0 +1,24 @@
+     *>***************************************************************
+     *> LCPEXCP.CPY
+     *>
+     *> Record layout for the LCP print-control exception file.  One
+     *> record is written for every ASA-code or decimal-punctuation
+     *> exception raised by LCP-WRITE-POS-LIN so the condition can be
+     *> reconciled the next morning instead of relying on a console
+     *> DISPLAY that is long gone by then.
+     *>
+     *> The file is opened EXTEND by every job that runs through the
+     *> print-control routine, so it accumulates exceptions across all
+     *> jobs for the day.  PRTEXSUM reads it to build the shift-log
+     *> roll-up.
+     *>***************************************************************
+      01  LCPX-RECORD.
+          05  LCPX-JOB-NAME           PIC X(08).
+          05  LCPX-REPORT-ID          PIC X(08).
+          05  LCPX-DATE               PIC 9(08).
+          05  LCPX-TIME               PIC 9(08).
+          05  LCPX-TYPE               PIC X(01).
+     *>        'A' = unrecognized ASA code (WHEN OTHER)
+     *>        'D' = decimal-point punctuation mismatch
+          05  LCPX-ASA-CODE           PIC X(01).
+          05  LCPX-LIN-DATA           PIC X(132).
