@@ -0,0 +1,18 @@
+     *>***************************************************************
+     *> LCPCKPT.CPY
+     *>
+     *> Record layout for the LCP restart-checkpoint file.  PRTDRV
+     *> writes one of these through LCP-WRITE-POS-LIN every N pages so
+     *> a failed print step can be restarted from the last good page
+     *> instead of reprinting the whole report.
+     *>***************************************************************
+      01  LCPK-RECORD.
+          05  LCPK-JOB-NAME           PIC X(08).
+          05  LCPK-REPORT-ID          PIC X(08).
+          05  LCPK-DATE               PIC 9(08).
+          05  LCPK-TIME              PIC 9(08).
+          05  LCPK-PAGE-NO            PIC 9(05).
+          05  LCPK-LINE-NO            PIC 9(03).
+          05  LCPK-FALLBACK-COUNT     PIC 9(07).
+          05  LCPK-CHANNEL-COUNTS.
+              10  LCPK-CHAN-COUNT     PIC 9(07)  OCCURS 13 TIMES.
