@@ -0,0 +1,20 @@
+     *>***************************************************************
+     *> LCPHDR.CPY
+     *>
+     *> Standard report header laid down by LCP-WRITE-POS-LIN ahead of
+     *> the caller's own LIN content every time LCP-ASA requests a
+     *> page break ('1'), so every report that goes through the
+     *> print-control routine gets the same run date, run time, report
+     *> id and running page number without each program building its
+     *> own header line.
+     *>***************************************************************
+      01  LCPH-HEADER-LINE.
+          05  LCPH-RUN-DATE           PIC X(08).
+          05  FILLER                  PIC X(02)  VALUE SPACES.
+          05  LCPH-RUN-TIME           PIC X(08).
+          05  FILLER                  PIC X(02)  VALUE SPACES.
+          05  LCPH-REPORT-ID          PIC X(08).
+          05  FILLER                  PIC X(02)  VALUE SPACES.
+          05  LCPH-PAGE-LITERAL       PIC X(05)  VALUE 'PAGE '.
+          05  LCPH-PAGE-NO            PIC ZZZZ9.
+          05  FILLER                  PIC X(92)  VALUE SPACES.
