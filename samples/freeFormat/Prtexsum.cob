@@ -0,0 +1,260 @@
+ ID DIVISION.
+ PROGRAM-ID. PRTEXSUM.
+ AUTHOR. PRINT SERVICES GROUP.
+ INSTALLATION. CENTRAL DATA CENTER.
+ DATE-WRITTEN. 2026-08-08.
+ DATE-COMPILED.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  RSL  Original coding.  Daily shift-log summary:
+*>                    reads every exception LCP-WRITE-POS-LIN
+*>                    (program EVAL) logged today across every job
+*>                    that ran through it, plus today's channel-
+*>                    usage tallies, and consolidates them into one
+*>                    "Print Exceptions" report for the shift
+*>                    supervisor instead of making them dig through
+*>                    each job's own output.
+*>   2026-08-08  RSL  Excluded the '*' (fallback) and '#' (total-line)
+*>                    tally records from the zero-hit-channel anomaly
+*>                    count -- those two aren't skip channels, so a
+*>                    zero on either is not a forms/printer anomaly.
+*>   2026-08-08  RSL  The zero-hit-channel anomaly count is now taken
+*>                    across all of today's jobs rather than per job
+*>                    record: a channel's hits are accumulated into a
+*>                    running total as each TALLY-FILE record is read,
+*>                    and only a channel whose total across every job
+*>                    today is zero counts as an anomaly.  One job out
+*>                    of ten not touching a channel another job uses
+*>                    heavily is no longer mistaken for a dead channel.
+*>
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT EXCP-FILE        ASSIGN TO EXCPFILE
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS IS PRX-EXCP-STATUS.
+     SELECT TALLY-FILE       ASSIGN TO TALYFILE
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS IS PRX-TALY-STATUS.
+     SELECT RPT-FILE         ASSIGN TO EXCPRPT
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS IS PRX-RPT-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD  EXCP-FILE
+     LABEL RECORDS ARE STANDARD.
+     COPY LCPEXCP.
+ FD  TALLY-FILE
+     LABEL RECORDS ARE STANDARD.
+     COPY LCPTALY.
+ FD  RPT-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  PRX-RPT-LINE                PIC X(132).
+ WORKING-STORAGE SECTION.
+ 77  PRX-EXCP-STATUS             PIC XX     VALUE '00'.
+     88  PRX-EXCP-FILE-EOF                  VALUE '10'.
+     88  PRX-EXCP-FILE-NOT-FOUND            VALUE '35'.
+ 77  PRX-TALY-STATUS             PIC XX     VALUE '00'.
+     88  PRX-TALY-FILE-EOF                  VALUE '10'.
+     88  PRX-TALY-FILE-NOT-FOUND            VALUE '35'.
+ 77  PRX-RPT-STATUS              PIC XX     VALUE '00'.
+ 77  PRX-TODAY                   PIC 9(08)  VALUE ZERO.
+ 77  PRX-ASA-EXCP-COUNT          PIC 9(07)  VALUE ZERO.
+ 77  PRX-DEC-EXCP-COUNT          PIC 9(07)  VALUE ZERO.
+ 77  PRX-OTHER-EXCP-COUNT        PIC 9(07)  VALUE ZERO.
+ 77  PRX-ZERO-CHAN-COUNT         PIC 9(07)  VALUE ZERO.
+*>***************************************************************
+*> PRX-CHAN-CODES/PRX-CHAN-TOTALS accumulate today's tally hits
+*> per skip channel across every job's TALLY-FILE record before
+*> the zero-hit-channel anomaly count is taken, so a channel one
+*> job happens not to touch that run is not mistaken for a channel
+*> that is dead shop-wide.
+*>***************************************************************
+ 01  PRX-CHAN-CODES.
+     05  FILLER                  PIC X(13)  VALUE '23456789ABCVW'.
+ 01  PRX-CHAN-CODES-R REDEFINES PRX-CHAN-CODES.
+     05  PRX-CHAN-CODE           PIC X(01)  OCCURS 13 TIMES.
+ 01  PRX-CHAN-TOTALS.
+     05  PRX-CHAN-TOTAL          PIC 9(07)  OCCURS 13 TIMES.
+ 77  PRX-CHAN-SUB                PIC 9(02)  VALUE ZERO.
+ 77  PRX-CHAN-SEARCH-CODE        PIC X(01)  VALUE SPACE.
+ PROCEDURE DIVISION.
+ PRX-MAINLINE SECTION.
+     PERFORM PRX-INITIALIZE THRU PRX-INITIALIZE-EXIT.
+     PERFORM PRX-PROCESS-EXCEPTION THRU PRX-PROCESS-EXCEPTION-EXIT
+         UNTIL PRX-EXCP-FILE-EOF.
+     PERFORM PRX-PROCESS-TALLY THRU PRX-PROCESS-TALLY-EXIT
+         UNTIL PRX-TALY-FILE-EOF.
+     PERFORM PRX-COUNT-ZERO-CHANNELS THRU PRX-COUNT-ZERO-CHANNELS-EXIT.
+     PERFORM PRX-WRITE-TRAILER THRU PRX-WRITE-TRAILER-EXIT.
+     STOP RUN.
+ PRX-MAINLINE-EXIT.
+     EXIT.
+*>***************************************************************
+*> PRX-INITIALIZE opens today's accumulated EXCP-FILE and
+*> TALLY-FILE for input (a missing file just means no job wrote one
+*> yet today -- that is not an error) and starts the report.
+*>***************************************************************
+ PRX-INITIALIZE.
+     MOVE ZERO TO PRX-CHAN-TOTALS.
+     ACCEPT PRX-TODAY FROM DATE YYYYMMDD.
+     OPEN INPUT EXCP-FILE.
+     IF PRX-EXCP-FILE-NOT-FOUND
+         SET PRX-EXCP-FILE-EOF TO TRUE
+     END-IF.
+     OPEN INPUT TALLY-FILE.
+     IF PRX-TALY-FILE-NOT-FOUND
+         SET PRX-TALY-FILE-EOF TO TRUE
+     END-IF.
+     OPEN OUTPUT RPT-FILE.
+     MOVE SPACES TO PRX-RPT-LINE.
+     MOVE 'PRINT EXCEPTIONS - DAILY SHIFT-LOG SUMMARY' TO PRX-RPT-LINE.
+     WRITE PRX-RPT-LINE.
+     MOVE SPACES TO PRX-RPT-LINE.
+     WRITE PRX-RPT-LINE.
+ PRX-INITIALIZE-EXIT.
+     EXIT.
+*>***************************************************************
+*> PRX-PROCESS-EXCEPTION reads one EXCP-FILE record; anything not
+*> dated today is skipped (the file accumulates across days), the
+*> rest is counted by type and printed in full.
+*>***************************************************************
+ PRX-PROCESS-EXCEPTION.
+     READ EXCP-FILE
+         AT END
+             SET PRX-EXCP-FILE-EOF TO TRUE
+         NOT AT END
+             IF LCPX-DATE = PRX-TODAY
+                 PERFORM PRX-TALLY-EXCEPTION-TYPE
+                     THRU PRX-TALLY-EXCEPTION-TYPE-EXIT
+                 PERFORM PRX-WRITE-EXCEPTION-LINE
+                     THRU PRX-WRITE-EXCEPTION-LINE-EXIT
+             END-IF
+     END-READ.
+ PRX-PROCESS-EXCEPTION-EXIT.
+     EXIT.
+ PRX-TALLY-EXCEPTION-TYPE.
+     EVALUATE LCPX-TYPE
+         WHEN 'A'
+             ADD 1 TO PRX-ASA-EXCP-COUNT
+         WHEN 'D'
+             ADD 1 TO PRX-DEC-EXCP-COUNT
+         WHEN OTHER
+             ADD 1 TO PRX-OTHER-EXCP-COUNT
+     END-EVALUATE.
+ PRX-TALLY-EXCEPTION-TYPE-EXIT.
+     EXIT.
+ PRX-WRITE-EXCEPTION-LINE.
+     MOVE SPACES TO PRX-RPT-LINE.
+     STRING 'EXCEPTION  JOB=' LCPX-JOB-NAME
+         ' RPT=' LCPX-REPORT-ID
+         ' TYPE=' LCPX-TYPE
+         ' ASA=' LCPX-ASA-CODE
+         ' TIME=' LCPX-TIME
+         ' LINE=' LCPX-LIN-DATA(1:40)
+         DELIMITED BY SIZE
+         INTO PRX-RPT-LINE.
+     WRITE PRX-RPT-LINE.
+ PRX-WRITE-EXCEPTION-LINE-EXIT.
+     EXIT.
+*>***************************************************************
+*> PRX-PROCESS-TALLY reads one TALLY-FILE record; anything not
+*> dated today is skipped, the rest is printed and, when the record
+*> is one of the thirteen skip channels (the fallback '*' and
+*> total-line '#' records are not), its hits are added into that
+*> channel's running total across every job today.  The zero-hit
+*> anomaly count is not taken here -- a channel one job happens not
+*> to touch this run is not yet known to be dead shop-wide until
+*> every job's record for today has been folded in, which
+*> PRX-COUNT-ZERO-CHANNELS does once this loop is done.
+*>***************************************************************
+ PRX-PROCESS-TALLY.
+     READ TALLY-FILE
+         AT END
+             SET PRX-TALY-FILE-EOF TO TRUE
+         NOT AT END
+             IF LCPT-DATE = PRX-TODAY
+                 PERFORM PRX-WRITE-TALLY-LINE THRU PRX-WRITE-TALLY-LINE-EXIT
+                 PERFORM PRX-ACCUMULATE-CHAN-HITS
+                     THRU PRX-ACCUMULATE-CHAN-HITS-EXIT
+             END-IF
+     END-READ.
+ PRX-PROCESS-TALLY-EXIT.
+     EXIT.
+ PRX-ACCUMULATE-CHAN-HITS.
+     MOVE LCPT-CHANNEL-CODE TO PRX-CHAN-SEARCH-CODE.
+     PERFORM PRX-FIND-CHANNEL THRU PRX-FIND-CHANNEL-EXIT.
+     IF PRX-CHAN-SUB NOT > 13
+         ADD LCPT-HIT-COUNT TO PRX-CHAN-TOTAL(PRX-CHAN-SUB)
+     END-IF.
+ PRX-ACCUMULATE-CHAN-HITS-EXIT.
+     EXIT.
+*>***************************************************************
+*> PRX-FIND-CHANNEL does a linear scan of PRX-CHAN-CODE for
+*> PRX-CHAN-SEARCH-CODE.  On return PRX-CHAN-SUB holds the matching
+*> position (1-13), or 14 if the code is not one of the thirteen
+*> skip channels (i.e. it is the '*' fallback or '#' total-line
+*> record, neither of which accumulates a channel total).
+*>***************************************************************
+ PRX-FIND-CHANNEL.
+     PERFORM PRX-FIND-CHANNEL-STEP THRU PRX-FIND-CHANNEL-STEP-EXIT
+         VARYING PRX-CHAN-SUB FROM 1 BY 1
+         UNTIL PRX-CHAN-SUB > 13
+            OR PRX-CHAN-CODE(PRX-CHAN-SUB) = PRX-CHAN-SEARCH-CODE.
+ PRX-FIND-CHANNEL-EXIT.
+     EXIT.
+ PRX-FIND-CHANNEL-STEP.
+     CONTINUE.
+ PRX-FIND-CHANNEL-STEP-EXIT.
+     EXIT.
+*>***************************************************************
+*> PRX-COUNT-ZERO-CHANNELS runs once, after every job's TALLY-FILE
+*> record for today has been folded into PRX-CHAN-TOTALS, and counts
+*> how many of the thirteen skip channels were never hit by any job
+*> today -- the anomaly worth a forms/printer review.
+*>***************************************************************
+ PRX-COUNT-ZERO-CHANNELS.
+     PERFORM PRX-COUNT-ZERO-CHANNELS-STEP
+         THRU PRX-COUNT-ZERO-CHANNELS-STEP-EXIT
+         VARYING PRX-CHAN-SUB FROM 1 BY 1 UNTIL PRX-CHAN-SUB > 13.
+ PRX-COUNT-ZERO-CHANNELS-EXIT.
+     EXIT.
+ PRX-COUNT-ZERO-CHANNELS-STEP.
+     IF PRX-CHAN-TOTAL(PRX-CHAN-SUB) = ZERO
+         ADD 1 TO PRX-ZERO-CHAN-COUNT
+     END-IF.
+ PRX-COUNT-ZERO-CHANNELS-STEP-EXIT.
+     EXIT.
+ PRX-WRITE-TALLY-LINE.
+     MOVE SPACES TO PRX-RPT-LINE.
+     STRING 'CHAN TALLY JOB=' LCPT-JOB-NAME
+         ' RPT=' LCPT-REPORT-ID
+         ' TIME=' LCPT-TIME
+         ' CHANNEL=' LCPT-CHANNEL-CODE
+         ' HITS=' LCPT-HIT-COUNT
+         DELIMITED BY SIZE
+         INTO PRX-RPT-LINE.
+     WRITE PRX-RPT-LINE.
+ PRX-WRITE-TALLY-LINE-EXIT.
+     EXIT.
+*>***************************************************************
+*> PRX-WRITE-TRAILER writes the day's totals and closes every file
+*> this report touched.
+*>***************************************************************
+ PRX-WRITE-TRAILER.
+     MOVE SPACES TO PRX-RPT-LINE.
+     WRITE PRX-RPT-LINE.
+     MOVE SPACES TO PRX-RPT-LINE.
+     STRING 'TOTALS  BAD-ASA-CODES=' PRX-ASA-EXCP-COUNT
+         ' US-DECIMAL-POINTS=' PRX-DEC-EXCP-COUNT
+         ' OTHER=' PRX-OTHER-EXCP-COUNT
+         ' ZERO-HIT-CHANNELS=' PRX-ZERO-CHAN-COUNT
+         DELIMITED BY SIZE
+         INTO PRX-RPT-LINE.
+     WRITE PRX-RPT-LINE.
+     CLOSE EXCP-FILE TALLY-FILE RPT-FILE.
+ PRX-WRITE-TRAILER-EXIT.
+     EXIT.
