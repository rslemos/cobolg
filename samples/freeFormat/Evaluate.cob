@@ -1,68 +1,730 @@
- ID DIVISION.                                                     
- PROGRAM-ID. EVAL.                                             
- ENVIRONMENT DIVISION.                                            
- CONFIGURATION SECTION.                                           
- SPECIAL-NAMES.                                                   
-     C02 IS LCP-CH2
-     C03 IS LCP-CH3
-     C04 IS LCP-CH4
-     C05 IS LCP-CH5
-     C06 IS LCP-CH6
-     C07 IS LCP-CH7
-     C08 IS LCP-CH8
-     C09 IS LCP-CH9
-     C10 IS LCP-CH10
-     C11 IS LCP-CH11
-     C12 IS LCP-CH12
-     S01 IS LCP-P01
-     S02 IS LCP-P02
+ ID DIVISION.
+ PROGRAM-ID. EVAL.
+ AUTHOR. PRINT SERVICES GROUP.
+ INSTALLATION. CENTRAL DATA CENTER.
+ DATE-WRITTEN. 2012-04-02.
+ DATE-COMPILED.
+*>
+*> MODIFICATION HISTORY
+*>   2026-08-08  RSL  Added LIN/exception file handling so a bad ASA
+*>                    code lands in a permanent exceptions file
+*>                    instead of a console DISPLAY that is long gone
+*>                    by the time anyone notices a short report.
+*>   2026-08-08  RSL  WHEN OTHER no longer drops the LIN record: it
+*>                    falls back to single spacing and counts the
+*>                    save so report totals still foot.
+*>   2026-08-08  RSL  Added a per-channel hit counter and an
+*>                    end-of-job sentinel (LCP-ASA = 'Z') that closes
+*>                    the files, displays the tally and writes it to
+*>                    a persistent tally file for the shift-log
+*>                    roll-up.
+*>   2026-08-08  RSL  Channel-to-line skip counts moved out of
+*>                    SPECIAL-NAMES and into a runtime table loaded
+*>                    from CHANPARM at job start, so forms/printer
+*>                    changes no longer need a recompile.  Compiled
+*>                    defaults are kept for when CHANPARM is absent.
+*>   2026-08-08  RSL  Every ADVANCING PAGE write now lays down a
+*>                    standard header line (run date/time, report
+*>                    id, running page number) from LCPHDR ahead of
+*>                    the caller's own content, so pagination is
+*>                    consistent across every report that comes
+*>                    through here.  LCP-REPORT-ID added to the
+*>                    calling interface.
+*>   2026-08-08  RSL  Added checkpoint/restart support for PRTDRV:
+*>                    LCP-ASA = 'K' writes a restart record (page,
+*>                    line, channel counters) to CKPTFILE; a prior
+*>                    checkpoint is restored automatically at job
+*>                    start.  LCP-RESTART-PAGE added to the calling
+*>                    interface so the driver knows how far a
+*>                    restarted job already got.
+*>   2026-08-08  RSL  Added an electronic/PDF side-output mode: when
+*>                    the caller turns on LCP-PDF-MODE every page and
+*>                    line break written to the line-printer spool is
+*>                    mirrored, break for break, to PDFOUT for
+*>                    downstream PDF conversion.  LCP-PDF-MODE added
+*>                    to the calling interface (default 'N').
+*>   2026-08-08  RSL  LIN content is now scanned for a US-style
+*>                    decimal point (digit-period-digit) before it
+*>                    is printed, since this routine runs DECIMAL-
+*>                    POINT IS COMMA.  A hit is logged to the
+*>                    exceptions file as type 'D' -- the line still
+*>                    prints, this is a heads-up for operations.
+*>   2026-08-08  RSL  TALLY-FILE is now opened (it never was, so the
+*>                    channel tally was being silently discarded);
+*>                    LIN-FILE is only truncated on a fresh job, a
+*>                    restart opens it EXTEND so earlier pages are
+*>                    kept; CKPT-FILE is emptied once a job reaches
+*>                    'Z' cleanly so the next job is not mistaken for
+*>                    a restart of this one; and the tally file now
+*>                    carries the fallback ('*') and total-line ('#')
+*>                    records LCPTALY.cpy always documented.
+*>   2026-08-08  RSL  Checkpoint restore is now keyed on job name and
+*>                    report id instead of taking the last CKPTFILE
+*>                    record unconditionally, since that file is
+*>                    shared across every job that calls this
+*>                    routine; end of job now purges only this job's
+*>                    own record(s) from CKPTFILE rather than
+*>                    truncating the whole shared file, so another
+*>                    job's pending restart checkpoint survives.
+*>                    LCP-FILES-OPEN-SW and the per-job counters are
+*>                    reset at end of job so a second job in the same
+*>                    run unit does not inherit the first one's.
+*>   2026-08-08  RSL  PDF-FILE is now opened EXTEND on a genuine
+*>                    checkpoint restart, the same way LIN-FILE already
+*>                    is, instead of always OUTPUT -- a restart was
+*>                    truncating the electronic/PDF side-output even
+*>                    though the line-printer spool was preserved.
+*>
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
      DECIMAL-POINT IS COMMA.
- INPUT-OUTPUT SECTION.                                            
- DATA DIVISION.                                                   
- WORKING-STORAGE SECTION.                                         
- 77  LCP-ASA                       PIC X.
- PROCEDURE DIVISION.                                              
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT LIN-FILE        ASSIGN TO LINPRT
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS LCP-LIN-STATUS.
+     SELECT EXCP-FILE       ASSIGN TO EXCPFILE
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS LCP-EXCP-STATUS.
+     SELECT TALLY-FILE      ASSIGN TO TALYFILE
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS LCP-TALY-STATUS.
+     SELECT CHAN-PARM-FILE  ASSIGN TO CHANPARM
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS LCP-PARM-STATUS.
+     SELECT CKPT-FILE       ASSIGN TO CKPTFILE
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS LCP-CKPT-STATUS.
+     SELECT CKPT-SCRATCH-FILE ASSIGN TO CKPTSCR
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS LCP-SCRATCH-STATUS.
+     SELECT PDF-FILE        ASSIGN TO PDFOUT
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS LCP-PDF-STATUS.
+ DATA DIVISION.
+ FILE SECTION.
+ FD  LIN-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  LIN                         PIC X(132).
+ FD  EXCP-FILE
+     LABEL RECORDS ARE STANDARD.
+     COPY LCPEXCP.
+ FD  TALLY-FILE
+     LABEL RECORDS ARE STANDARD.
+     COPY LCPTALY.
+ FD  CHAN-PARM-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  LCP-PARM-REC.
+     05  LCP-PARM-CODE           PIC X(01).
+     05  LCP-PARM-LINES          PIC 9(03).
+ FD  CKPT-FILE
+     LABEL RECORDS ARE STANDARD.
+     COPY LCPCKPT.
+*>***************************************************************
+*> CKPT-SCRATCH-FILE is a working copy used only by
+*> LCP-PURGE-JOB-CHECKPOINT to filter this job's own checkpoint
+*> record(s) out of the shared CKPTFILE at end of job while leaving
+*> every other job's pending restart checkpoint in place.
+*> LCPS-RECORD is sized to match LCPK-RECORD byte for byte so a
+*> record can be copied through unexamined.
+*>***************************************************************
+ FD  CKPT-SCRATCH-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  LCPS-RECORD                 PIC X(138).
+ FD  PDF-FILE
+     LABEL RECORDS ARE STANDARD.
+ 01  PDF-LIN                     PIC X(132).
+ WORKING-STORAGE SECTION.
+ 77  LCP-ASA                     PIC X.
+ 77  LCP-LIN-STATUS              PIC XX                  VALUE '00'.
+     88  LCP-LIN-FILE-NOT-FOUND                          VALUE '35'.
+ 77  LCP-EXCP-STATUS             PIC XX                  VALUE '00'.
+     88  LCP-EXCP-FILE-NOT-FOUND                         VALUE '35'.
+ 77  LCP-TALY-STATUS             PIC XX                  VALUE '00'.
+     88  LCP-TALY-FILE-NOT-FOUND                         VALUE '35'.
+ 77  LCP-PARM-STATUS             PIC XX                  VALUE '00'.
+     88  LCP-PARM-FILE-OK                                VALUE '00'.
+     88  LCP-PARM-FILE-EOF                                VALUE '10'.
+     88  LCP-PARM-FILE-NOT-FOUND                         VALUE '35'.
+ 77  LCP-CKPT-STATUS             PIC XX                  VALUE '00'.
+     88  LCP-CKPT-FILE-OK                                VALUE '00'.
+     88  LCP-CKPT-FILE-EOF                                VALUE '10'.
+     88  LCP-CKPT-FILE-NOT-FOUND                         VALUE '35'.
+ 77  LCP-SCRATCH-STATUS          PIC XX                  VALUE '00'.
+     88  LCP-SCRATCH-FILE-EOF                             VALUE '10'.
+ 77  LCP-CKPT-FOUND-SW           PIC X                    VALUE 'N'.
+     88  LCP-CKPT-MATCH-FOUND                             VALUE 'Y'.
+ 77  LCP-PDF-STATUS              PIC XX                  VALUE '00'.
+     88  LCP-PDF-FILE-NOT-FOUND                          VALUE '35'.
+ 77  LCP-FILES-OPEN-SW           PIC X                    VALUE 'N'.
+     88  LCP-FILES-ARE-OPEN                              VALUE 'Y'.
+ 77  LCP-PDF-MODE-SW             PIC X                    VALUE 'N'.
+     88  LCP-PDF-MODE-ON                                 VALUE 'Y'.
+ 77  LCP-FALLBACK-COUNT          PIC 9(07)                VALUE ZERO.
+ 77  LCP-TOTAL-LINE-COUNT        PIC 9(07)                VALUE ZERO.
+ 77  LCP-LINE-NO                 PIC 9(03)                VALUE ZERO.
+ 77  LCP-PDF-ADV-LINES           PIC 9(03)                VALUE ZERO.
+ 77  LCP-SCAN-IDX                PIC 9(03)                VALUE ZERO.
+ 77  LCP-DECIMAL-FLAG-SW         PIC X                    VALUE 'N'.
+     88  LCP-DECIMAL-POINT-FOUND                         VALUE 'Y'.
+ 77  LCP-TALY-IDX                PIC 9(02)                VALUE ZERO.
+ 77  LCP-CHAN-SUB                PIC 9(02)                VALUE ZERO.
+ 77  LCP-CHAN-SEARCH-CODE        PIC X                    VALUE SPACE.
+*>***************************************************************
+*> LCP-CHANNEL-COUNTERS holds one hit counter per skip channel, in
+*> the same fixed '2'-'9','A'-'C','V','W' order LCP-WRITE-POS-LIN
+*> tests them.  LCP-CHANNEL-COUNTERS-R redefines the group as a
+*> table so LCP-TERMINATE can write one tally record per channel
+*> with a single indexed paragraph instead of 13 WRITE statements.
+*>***************************************************************
+ 01  LCP-CHANNEL-COUNTERS.
+     05  LCP-CH2-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH3-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH4-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH5-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH6-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH7-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH8-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH9-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-CH10-COUNT          PIC 9(07)                VALUE ZERO.
+     05  LCP-CH11-COUNT          PIC 9(07)                VALUE ZERO.
+     05  LCP-CH12-COUNT          PIC 9(07)                VALUE ZERO.
+     05  LCP-P01-COUNT           PIC 9(07)                VALUE ZERO.
+     05  LCP-P02-COUNT           PIC 9(07)                VALUE ZERO.
+ 01  LCP-CHANNEL-COUNTERS-R REDEFINES LCP-CHANNEL-COUNTERS.
+     05  LCP-TALY-CHAN-COUNT     PIC 9(07)  OCCURS 13 TIMES.
+ 01  LCP-CHANNEL-CODES.
+     05  FILLER                  PIC X(13)  VALUE '23456789ABCVW'.
+ 01  LCP-CHANNEL-CODES-R REDEFINES LCP-CHANNEL-CODES.
+     05  LCP-TALY-CHAN-CODE      PIC X(01)  OCCURS 13 TIMES.
+*>***************************************************************
+*> LCP-CHANNEL-LINES-DEFAULT carries the compiled-in number of
+*> lines to skip for each channel code, in the same order as
+*> LCP-TALY-CHAN-CODE above.  LCP-OPEN-FILES copies these into
+*> LCP-CHANNEL-LINES and then overlays any entries found on
+*> CHANPARM, so a forms/printer change is retuned by editing that
+*> parameter file rather than recompiling this program.
+*>***************************************************************
+ 01  LCP-CHANNEL-LINES-DEFAULT.
+     05  FILLER                  PIC 9(03)  VALUE 006.
+     05  FILLER                  PIC 9(03)  VALUE 012.
+     05  FILLER                  PIC 9(03)  VALUE 018.
+     05  FILLER                  PIC 9(03)  VALUE 024.
+     05  FILLER                  PIC 9(03)  VALUE 030.
+     05  FILLER                  PIC 9(03)  VALUE 036.
+     05  FILLER                  PIC 9(03)  VALUE 042.
+     05  FILLER                  PIC 9(03)  VALUE 048.
+     05  FILLER                  PIC 9(03)  VALUE 054.
+     05  FILLER                  PIC 9(03)  VALUE 060.
+     05  FILLER                  PIC 9(03)  VALUE 066.
+     05  FILLER                  PIC 9(03)  VALUE 010.
+     05  FILLER                  PIC 9(03)  VALUE 020.
+ 01  LCP-CHANNEL-LINES-DEFAULT-R REDEFINES LCP-CHANNEL-LINES-DEFAULT.
+     05  LCP-CHAN-DEFAULT-LINES  PIC 9(03)  OCCURS 13 TIMES.
+ 01  LCP-CHANNEL-LINES.
+     05  LCP-CHAN-LINES          PIC 9(03)  OCCURS 13 TIMES.
+ 77  LCP-PAGE-NO                 PIC 9(05)                VALUE ZERO.
+ 77  LCP-RUN-DATE                PIC 9(08)                VALUE ZERO.
+ 77  LCP-RUN-TIME                PIC 9(08)                VALUE ZERO.
+ COPY LCPHDR.
+ LINKAGE SECTION.
+ 01  LCP-ASA-PARM                PIC X.
+ 01  LCP-LIN-DATA                PIC X(132).
+ 01  LCP-JOB-NAME                PIC X(08).
+ 01  LCP-REPORT-ID               PIC X(08).
+ 01  LCP-RESTART-PAGE            PIC 9(05).
+ 01  LCP-PDF-MODE                PIC X(01).
+ PROCEDURE DIVISION USING LCP-ASA-PARM LCP-LIN-DATA LCP-JOB-NAME
+                           LCP-REPORT-ID LCP-RESTART-PAGE
+                           LCP-PDF-MODE.
+ LCP-MAINLINE SECTION.
+     IF NOT LCP-FILES-ARE-OPEN
+         MOVE LCP-PDF-MODE TO LCP-PDF-MODE-SW
+         PERFORM LCP-OPEN-FILES THRU LCP-OPEN-FILES-EXIT
+     END-IF.
+     MOVE LCP-ASA-PARM TO LCP-ASA.
+     IF LCP-ASA = 'Z'
+         PERFORM LCP-TERMINATE THRU LCP-TERMINATE-EXIT
+         EXIT PROGRAM
+     END-IF.
+     IF LCP-ASA = 'K'
+         PERFORM LCP-WRITE-CHECKPOINT THRU LCP-WRITE-CHECKPOINT-EXIT
+         EXIT PROGRAM
+     END-IF.
+     PERFORM LCP-VALIDATE-DECIMAL-POINT
+         THRU LCP-VALIDATE-DECIMAL-POINT-EXIT.
+     MOVE LCP-LIN-DATA TO LIN.
+     PERFORM LCP-WRITE-POS-LIN THRU LCP-WRITE-END-LIN.
+     ADD 1 TO LCP-LINE-NO.
+     ADD 1 TO LCP-TOTAL-LINE-COUNT.
+     EXIT PROGRAM.
+ LCP-MAINLINE-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-OPEN-FILES opens the print file and the permanent exception
+*> and tally files once per job.  EXCP-FILE and TALLY-FILE are both
+*> opened EXTEND so they accumulate across jobs; if either does not
+*> exist yet it is created.  It also loads the channel-to-line skip
+*> table: compiled defaults first, then any overrides found on
+*> CHANPARM, and restores the last checkpoint (if any) so a
+*> restarted job picks up its page, line and channel counters where
+*> the failed run left off.  LIN-FILE itself is only opened OUTPUT
+*> (truncated) when this is a fresh job; a restart opens it EXTEND
+*> so the pages the failed run already wrote are kept, since
+*> LCP-RESTART-PAGE tells the caller to stop re-sending them.
+*>***************************************************************
+ LCP-OPEN-FILES.
+     OPEN EXTEND EXCP-FILE.
+     IF LCP-EXCP-FILE-NOT-FOUND
+         OPEN OUTPUT EXCP-FILE
+     END-IF.
+     OPEN EXTEND TALLY-FILE.
+     IF LCP-TALY-FILE-NOT-FOUND
+         OPEN OUTPUT TALLY-FILE
+     END-IF.
+     MOVE LCP-CHANNEL-LINES-DEFAULT-R TO LCP-CHANNEL-LINES.
+     PERFORM LCP-LOAD-CHANNEL-PARM THRU LCP-LOAD-CHANNEL-PARM-EXIT.
+     ACCEPT LCP-RUN-DATE FROM DATE YYYYMMDD.
+     ACCEPT LCP-RUN-TIME FROM TIME.
+     PERFORM LCP-RESTORE-CHECKPOINT THRU LCP-RESTORE-CHECKPOINT-EXIT.
+     MOVE LCP-PAGE-NO TO LCP-RESTART-PAGE.
+     IF LCP-RESTART-PAGE > ZERO
+         OPEN EXTEND LIN-FILE
+         IF LCP-LIN-FILE-NOT-FOUND
+             OPEN OUTPUT LIN-FILE
+         END-IF
+     ELSE
+         OPEN OUTPUT LIN-FILE
+     END-IF.
+     IF LCP-PDF-MODE-ON
+         IF LCP-RESTART-PAGE > ZERO
+             OPEN EXTEND PDF-FILE
+             IF LCP-PDF-FILE-NOT-FOUND
+                 OPEN OUTPUT PDF-FILE
+             END-IF
+         ELSE
+             OPEN OUTPUT PDF-FILE
+         END-IF
+     END-IF.
+     SET LCP-FILES-ARE-OPEN TO TRUE.
+ LCP-OPEN-FILES-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-RESTORE-CHECKPOINT reads CKPTFILE, if present, keeping only
+*> the last record that matches this job's own LCP-JOB-NAME and
+*> LCP-REPORT-ID, and restores the page number, line number,
+*> fallback count and channel counters from it -- the rest of this
+*> job's calls then carry on from there instead of page one.
+*> CKPTFILE is shared by every program that calls this routine, so
+*> records belonging to other jobs are read past and ignored rather
+*> than taken as this job's restart point.  A missing checkpoint
+*> file, or one with no record for this job, is not an error; it
+*> simply means this is not a restart, and CKPT-FILE is created
+*> fresh (or left as-is) for later 'K' calls.
+*>***************************************************************
+ LCP-RESTORE-CHECKPOINT.
+     MOVE 'N' TO LCP-CKPT-FOUND-SW.
+     OPEN INPUT CKPT-FILE.
+     IF LCP-CKPT-FILE-OK
+         PERFORM LCP-READ-CHECKPOINT THRU LCP-READ-CHECKPOINT-EXIT
+             UNTIL LCP-CKPT-FILE-EOF
+         CLOSE CKPT-FILE
+         OPEN EXTEND CKPT-FILE
+     ELSE
+         OPEN OUTPUT CKPT-FILE
+     END-IF.
+ LCP-RESTORE-CHECKPOINT-EXIT.
+     EXIT.
+ LCP-READ-CHECKPOINT.
+     READ CKPT-FILE
+         AT END
+             SET LCP-CKPT-FILE-EOF TO TRUE
+         NOT AT END
+             IF LCPK-JOB-NAME = LCP-JOB-NAME
+                 AND LCPK-REPORT-ID = LCP-REPORT-ID
+                 MOVE 'Y' TO LCP-CKPT-FOUND-SW
+                 MOVE LCPK-PAGE-NO           TO LCP-PAGE-NO
+                 MOVE LCPK-LINE-NO           TO LCP-LINE-NO
+                 MOVE LCPK-FALLBACK-COUNT    TO LCP-FALLBACK-COUNT
+                 MOVE LCPK-CHANNEL-COUNTS    TO LCP-CHANNEL-COUNTERS
+             END-IF
+     END-READ.
+ LCP-READ-CHECKPOINT-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-LOAD-CHANNEL-PARM reads CHANPARM, if present, and overlays
+*> its skip-line counts onto the compiled defaults.  A missing
+*> parameter file is not an error -- the compiled defaults stand.
+*>***************************************************************
+ LCP-LOAD-CHANNEL-PARM.
+     OPEN INPUT CHAN-PARM-FILE.
+     IF LCP-PARM-FILE-OK
+         PERFORM LCP-READ-CHANNEL-PARM THRU LCP-READ-CHANNEL-PARM-EXIT
+             UNTIL LCP-PARM-FILE-EOF
+         CLOSE CHAN-PARM-FILE
+     END-IF.
+ LCP-LOAD-CHANNEL-PARM-EXIT.
+     EXIT.
+ LCP-READ-CHANNEL-PARM.
+     READ CHAN-PARM-FILE
+         AT END
+             SET LCP-PARM-FILE-EOF TO TRUE
+         NOT AT END
+             MOVE LCP-PARM-CODE TO LCP-CHAN-SEARCH-CODE
+             PERFORM LCP-FIND-CHANNEL THRU LCP-FIND-CHANNEL-EXIT
+             IF LCP-CHAN-SUB NOT > 13
+                 MOVE LCP-PARM-LINES TO LCP-CHAN-LINES(LCP-CHAN-SUB)
+             END-IF
+     END-READ.
+ LCP-READ-CHANNEL-PARM-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-FIND-CHANNEL does a linear scan of LCP-TALY-CHAN-CODE for
+*> LCP-CHAN-SEARCH-CODE.  On return LCP-CHAN-SUB holds the matching
+*> position (1-13), or 14 if the code is not one of the thirteen
+*> skip channels this routine knows about.
+*>***************************************************************
+ LCP-FIND-CHANNEL.
+     PERFORM LCP-FIND-CHANNEL-STEP THRU LCP-FIND-CHANNEL-STEP-EXIT
+         VARYING LCP-CHAN-SUB FROM 1 BY 1
+         UNTIL LCP-CHAN-SUB > 13
+            OR LCP-TALY-CHAN-CODE(LCP-CHAN-SUB) = LCP-CHAN-SEARCH-CODE.
+ LCP-FIND-CHANNEL-EXIT.
+     EXIT.
+ LCP-FIND-CHANNEL-STEP.
+     CONTINUE.
+ LCP-FIND-CHANNEL-STEP-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-VALIDATE-DECIMAL-POINT scans the incoming LIN content for a
+*> US-style decimal point (a digit, a period, a digit) before it is
+*> printed.  This shop runs DECIMAL-POINT IS COMMA, so a period used
+*> that way is almost always a feed from a program that never got
+*> converted; it is logged to the exceptions file as a type 'D'
+*> record but the line is still printed -- this is a heads-up for
+*> operations, not a reason to hold the report.
+*>***************************************************************
+ LCP-VALIDATE-DECIMAL-POINT.
+     MOVE 'N' TO LCP-DECIMAL-FLAG-SW.
+     PERFORM LCP-SCAN-FOR-US-DECIMAL THRU LCP-SCAN-FOR-US-DECIMAL-EXIT
+         VARYING LCP-SCAN-IDX FROM 2 BY 1 UNTIL LCP-SCAN-IDX > 131.
+     IF LCP-DECIMAL-POINT-FOUND
+         PERFORM LCP-WRITE-DECIMAL-EXCEPTION
+             THRU LCP-WRITE-DECIMAL-EXCEPTION-EXIT
+     END-IF.
+ LCP-VALIDATE-DECIMAL-POINT-EXIT.
+     EXIT.
+ LCP-SCAN-FOR-US-DECIMAL.
+     IF LCP-LIN-DATA(LCP-SCAN-IDX:1)       = '.'
+         AND LCP-LIN-DATA(LCP-SCAN-IDX - 1:1) >= '0'
+         AND LCP-LIN-DATA(LCP-SCAN-IDX - 1:1) <= '9'
+         AND LCP-LIN-DATA(LCP-SCAN-IDX + 1:1) >= '0'
+         AND LCP-LIN-DATA(LCP-SCAN-IDX + 1:1) <= '9'
+             MOVE 'Y' TO LCP-DECIMAL-FLAG-SW
+     END-IF.
+ LCP-SCAN-FOR-US-DECIMAL-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-WRITE-DECIMAL-EXCEPTION logs a US-style decimal point found
+*> in the LIN content to the same permanent exceptions file used for
+*> bad ASA codes, distinguished by LCPX-TYPE = 'D'.
+*>***************************************************************
+ LCP-WRITE-DECIMAL-EXCEPTION.
+     MOVE LCP-JOB-NAME           TO LCPX-JOB-NAME.
+     MOVE LCP-REPORT-ID          TO LCPX-REPORT-ID.
+     ACCEPT LCPX-DATE            FROM DATE YYYYMMDD.
+     ACCEPT LCPX-TIME            FROM TIME.
+     MOVE 'D'                    TO LCPX-TYPE.
+     MOVE LCP-ASA                TO LCPX-ASA-CODE.
+     MOVE LCP-LIN-DATA           TO LCPX-LIN-DATA.
+     WRITE LCPX-RECORD.
+ LCP-WRITE-DECIMAL-EXCEPTION-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-WRITE-POS-LIN positions LIN on the printer according to the
+*> ASA carriage-control code supplied by the calling program.
+*> LCP-ASA = 'Z' is reserved by the caller as an end-of-job sentinel
+*> (see LCP-MAINLINE) and never reaches this EVALUATE.
+*>***************************************************************
  LCP-WRITE-POS-LIN   SECTION.
      EVALUATE LCP-ASA
          WHEN '+'
              WRITE LIN   AFTER 0 LINE
+             MOVE ZERO TO LCP-PDF-ADV-LINES
+             PERFORM LCP-MIRROR-PDF-LINES THRU LCP-MIRROR-PDF-LINES-EXIT
          WHEN ' '
              WRITE LIN   AFTER ADVANCING 1 LINE
+             MOVE 1 TO LCP-PDF-ADV-LINES
+             PERFORM LCP-MIRROR-PDF-LINES THRU LCP-MIRROR-PDF-LINES-EXIT
          WHEN '0'
              WRITE LIN   AFTER ADVANCING 2 LINE
+             MOVE 2 TO LCP-PDF-ADV-LINES
+             PERFORM LCP-MIRROR-PDF-LINES THRU LCP-MIRROR-PDF-LINES-EXIT
          WHEN '-'
              WRITE LIN   AFTER ADVANCING 3 LINE
+             MOVE 3 TO LCP-PDF-ADV-LINES
+             PERFORM LCP-MIRROR-PDF-LINES THRU LCP-MIRROR-PDF-LINES-EXIT
          WHEN '1'
-             WRITE LIN   AFTER ADVANCING PAGE
-         WHEN '2'
-             WRITE LIN   AFTER ADVANCING LCP-CH2
-         WHEN '3'
-             WRITE LIN   AFTER ADVANCING LCP-CH3
-         WHEN '4'
-             WRITE LIN   AFTER ADVANCING LCP-CH4
-         WHEN '5'
-             WRITE LIN   AFTER ADVANCING LCP-CH5
-         WHEN '6'
-             WRITE LIN   AFTER ADVANCING LCP-CH6
-         WHEN '7'
-             WRITE LIN   AFTER ADVANCING LCP-CH7
-         WHEN '8'
-             WRITE LIN   AFTER ADVANCING LCP-CH8
-         WHEN '9'
-             WRITE LIN   AFTER ADVANCING LCP-CH9
-         WHEN 'A'
-             WRITE LIN   AFTER ADVANCING LCP-CH10
-         WHEN 'B'
-             WRITE LIN   AFTER ADVANCING LCP-CH11
-         WHEN 'C'
-             WRITE LIN   AFTER ADVANCING LCP-CH12
+             PERFORM LCP-WRITE-PAGE-BREAK
+                 THRU LCP-WRITE-PAGE-BREAK-EXIT
+         WHEN '2' THRU '9'
+         WHEN 'A' THRU 'C'
          WHEN 'V'
-             WRITE LIN   AFTER ADVANCING LCP-P01
          WHEN 'W'
-             WRITE LIN   AFTER ADVANCING LCP-P02
+             PERFORM LCP-WRITE-CHANNEL-LINE
+                 THRU LCP-WRITE-CHANNEL-LINE-EXIT
          WHEN OTHER
-             DISPLAY 'ASA CODE ERROR'
+             PERFORM LCP-WRITE-ASA-EXCEPTION
+                 THRU LCP-WRITE-ASA-EXCEPTION-EXIT
      END-EVALUATE.
  LCP-WRITE-END-LIN  .
      EXIT.
-
+*>***************************************************************
+*> LCP-WRITE-PAGE-BREAK lays down the standard LCPHDR header line
+*> (run date, run time, report id, running page number) ahead of
+*> the caller's own LIN content whenever LCP-ASA requests a page
+*> break, so pagination is consistent across every report that
+*> comes through this routine instead of each program building its
+*> own header.
+*>***************************************************************
+ LCP-WRITE-PAGE-BREAK.
+     MOVE ZERO             TO LCP-LINE-NO.
+     ADD 1 TO LCP-PAGE-NO.
+     MOVE LCP-RUN-DATE     TO LCPH-RUN-DATE.
+     MOVE LCP-RUN-TIME     TO LCPH-RUN-TIME.
+     MOVE LCP-REPORT-ID    TO LCPH-REPORT-ID.
+     MOVE LCP-PAGE-NO      TO LCPH-PAGE-NO.
+     MOVE LCPH-HEADER-LINE TO LIN.
+     WRITE LIN   AFTER ADVANCING PAGE.
+     IF LCP-PDF-MODE-ON
+         MOVE LIN TO PDF-LIN
+         WRITE PDF-LIN   AFTER ADVANCING PAGE
+     END-IF.
+     MOVE LCP-LIN-DATA     TO LIN.
+     WRITE LIN   AFTER ADVANCING 1 LINE.
+     MOVE 1 TO LCP-PDF-ADV-LINES.
+     PERFORM LCP-MIRROR-PDF-LINES THRU LCP-MIRROR-PDF-LINES-EXIT.
+ LCP-WRITE-PAGE-BREAK-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-MIRROR-PDF-LINES mirrors the LIN record just written to the
+*> line-printer spool onto PDFOUT, advancing the same number of
+*> lines, whenever the caller has turned on LCP-PDF-MODE.  It is a
+*> no-op otherwise.
+*>***************************************************************
+ LCP-MIRROR-PDF-LINES.
+     IF LCP-PDF-MODE-ON
+         MOVE LIN TO PDF-LIN
+         WRITE PDF-LIN   AFTER ADVANCING LCP-PDF-ADV-LINES LINES
+     END-IF.
+ LCP-MIRROR-PDF-LINES-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-WRITE-CHANNEL-LINE handles the thirteen skip-channel codes
+*> ('2'-'9', 'A'-'C', 'V', 'W').  The number of lines to skip comes
+*> from the runtime LCP-CHANNEL-LINES table (see LCP-OPEN-FILES)
+*> rather than a SPECIAL-NAMES mnemonic, so it can be retuned for a
+*> new printer/forms combination without recompiling.  The matching
+*> channel's hit counter is incremented for the end-of-job tally.
+*> This paragraph is only reached from LCP-WRITE-POS-LIN's '2' THRU
+*> '9'/'A' THRU 'C'/'V'/'W' branch, which is exactly the set of
+*> codes LCP-CHANNEL-CODES holds, so LCP-CHAN-SUB > 13 cannot
+*> actually occur here; the branch below is defensive only, kept in
+*> case LCP-CHANNEL-CODES is ever trimmed without a matching trim of
+*> the caller's EVALUATE.
+*>***************************************************************
+ LCP-WRITE-CHANNEL-LINE.
+     MOVE LCP-ASA TO LCP-CHAN-SEARCH-CODE.
+     PERFORM LCP-FIND-CHANNEL THRU LCP-FIND-CHANNEL-EXIT.
+     IF LCP-CHAN-SUB > 13
+         PERFORM LCP-WRITE-ASA-EXCEPTION
+             THRU LCP-WRITE-ASA-EXCEPTION-EXIT
+     ELSE
+         WRITE LIN   AFTER ADVANCING LCP-CHAN-LINES(LCP-CHAN-SUB) LINES
+         ADD 1 TO LCP-TALY-CHAN-COUNT(LCP-CHAN-SUB)
+         MOVE LCP-CHAN-LINES(LCP-CHAN-SUB) TO LCP-PDF-ADV-LINES
+         PERFORM LCP-MIRROR-PDF-LINES THRU LCP-MIRROR-PDF-LINES-EXIT
+     END-IF.
+ LCP-WRITE-CHANNEL-LINE-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-WRITE-CHECKPOINT writes a restart record to CKPTFILE on
+*> demand (LCP-ASA = 'K', driven by PRTDRV every N pages).  It
+*> captures the current page and line number plus the fallback and
+*> channel counters so LCP-RESTORE-CHECKPOINT can put a restarted
+*> job back where this one left off.
+*>***************************************************************
+ LCP-WRITE-CHECKPOINT.
+     MOVE LCP-JOB-NAME           TO LCPK-JOB-NAME.
+     MOVE LCP-REPORT-ID          TO LCPK-REPORT-ID.
+     ACCEPT LCPK-DATE            FROM DATE YYYYMMDD.
+     ACCEPT LCPK-TIME            FROM TIME.
+     MOVE LCP-PAGE-NO            TO LCPK-PAGE-NO.
+     MOVE LCP-LINE-NO            TO LCPK-LINE-NO.
+     MOVE LCP-FALLBACK-COUNT     TO LCPK-FALLBACK-COUNT.
+     MOVE LCP-CHANNEL-COUNTERS   TO LCPK-CHANNEL-COUNTS.
+     WRITE LCPK-RECORD.
+ LCP-WRITE-CHECKPOINT-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-WRITE-ASA-EXCEPTION records an unrecognized ASA code to the
+*> permanent exceptions file with the job name, a timestamp, the
+*> offending code and the LIN content, then falls back to single
+*> spacing so the line is never lost even when the carriage-control
+*> byte is garbled.  LCP-FALLBACK-COUNT keeps a running total of how
+*> many lines were salvaged this way.
+*>***************************************************************
+ LCP-EXCEPTION-HANDLING SECTION.
+ LCP-WRITE-ASA-EXCEPTION.
+     MOVE LCP-JOB-NAME           TO LCPX-JOB-NAME.
+     MOVE LCP-REPORT-ID          TO LCPX-REPORT-ID.
+     ACCEPT LCPX-DATE            FROM DATE YYYYMMDD.
+     ACCEPT LCPX-TIME            FROM TIME.
+     MOVE 'A'                    TO LCPX-TYPE.
+     MOVE LCP-ASA                TO LCPX-ASA-CODE.
+     MOVE LIN                    TO LCPX-LIN-DATA.
+     WRITE LCPX-RECORD.
+     WRITE LIN   AFTER ADVANCING 1 LINE.
+     ADD 1 TO LCP-FALLBACK-COUNT.
+     MOVE 1 TO LCP-PDF-ADV-LINES.
+     PERFORM LCP-MIRROR-PDF-LINES THRU LCP-MIRROR-PDF-LINES-EXIT.
+ LCP-WRITE-ASA-EXCEPTION-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-TERMINATE runs once, at end of job (LCP-ASA = 'Z').  It
+*> displays the per-channel hit tally on the console and writes the
+*> same figures, plus the fallback and total-line counts, to the
+*> persistent tally file so operations can see, run over run, which
+*> skip channels are still exercised before any of them are retired
+*> on the next printer/forms change.  This job's own record(s) are
+*> then purged from the shared CKPTFILE since the job finished
+*> clean and must not be mistaken for a restart point by a later
+*> run of the same job -- any other job's pending checkpoint in that
+*> same file is left alone.  LCP-FILES-OPEN-SW and the per-job
+*> counters are reset at the end so a second job processed by the
+*> same run unit opens its own files and starts its own counters
+*> from zero instead of silently reusing this job's.
+*>***************************************************************
+ LCP-TERMINATE.
+     DISPLAY 'LCP-WRITE-POS-LIN CHANNEL USAGE TALLY - JOB '
+             LCP-JOB-NAME.
+     DISPLAY '  CHANNEL  2 ................ ' LCP-CH2-COUNT.
+     DISPLAY '  CHANNEL  3 ................ ' LCP-CH3-COUNT.
+     DISPLAY '  CHANNEL  4 ................ ' LCP-CH4-COUNT.
+     DISPLAY '  CHANNEL  5 ................ ' LCP-CH5-COUNT.
+     DISPLAY '  CHANNEL  6 ................ ' LCP-CH6-COUNT.
+     DISPLAY '  CHANNEL  7 ................ ' LCP-CH7-COUNT.
+     DISPLAY '  CHANNEL  8 ................ ' LCP-CH8-COUNT.
+     DISPLAY '  CHANNEL  9 ................ ' LCP-CH9-COUNT.
+     DISPLAY '  CHANNEL  A ................ ' LCP-CH10-COUNT.
+     DISPLAY '  CHANNEL  B ................ ' LCP-CH11-COUNT.
+     DISPLAY '  CHANNEL  C ................ ' LCP-CH12-COUNT.
+     DISPLAY '  PROGRAM CHANNEL  V ......... ' LCP-P01-COUNT.
+     DISPLAY '  PROGRAM CHANNEL  W ......... ' LCP-P02-COUNT.
+     DISPLAY '  SINGLE-SPACE FALLBACK SAVES ' LCP-FALLBACK-COUNT.
+     PERFORM LCP-WRITE-TALLY-RECORD THRU LCP-WRITE-TALLY-RECORD-EXIT
+         VARYING LCP-TALY-IDX FROM 1 BY 1 UNTIL LCP-TALY-IDX > 13.
+     PERFORM LCP-WRITE-EXTRA-TALLY-RECORDS
+         THRU LCP-WRITE-EXTRA-TALLY-RECORDS-EXIT.
+     CLOSE LIN-FILE EXCP-FILE TALLY-FILE CKPT-FILE.
+     PERFORM LCP-PURGE-JOB-CHECKPOINT THRU LCP-PURGE-JOB-CHECKPOINT-EXIT.
+     IF LCP-PDF-MODE-ON
+         CLOSE PDF-FILE
+     END-IF.
+     MOVE 'N' TO LCP-FILES-OPEN-SW.
+     MOVE ZERO TO LCP-PAGE-NO.
+     MOVE ZERO TO LCP-LINE-NO.
+     MOVE ZERO TO LCP-FALLBACK-COUNT.
+     MOVE ZERO TO LCP-TOTAL-LINE-COUNT.
+     MOVE ZERO TO LCP-CHANNEL-COUNTERS.
+ LCP-TERMINATE-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-PURGE-JOB-CHECKPOINT removes this job's own checkpoint
+*> record(s) from the shared CKPTFILE at a clean end of job, while
+*> leaving any other job's pending restart checkpoint untouched.
+*> CKPTFILE is one physical file shared by every program that calls
+*> this routine, so a blanket truncate here would silently discard
+*> another job's in-flight restart point the same way a blanket
+*> restore used to silently inherit one.  The other jobs' records
+*> are copied through CKPT-SCRATCH-FILE and copied back once this
+*> job's own records have been filtered out.  A missing CKPTFILE is
+*> not an error -- there is nothing to purge.
+*>***************************************************************
+ LCP-PURGE-JOB-CHECKPOINT.
+     OPEN INPUT CKPT-FILE.
+     IF LCP-CKPT-FILE-OK
+         OPEN OUTPUT CKPT-SCRATCH-FILE
+         PERFORM LCP-COPY-OTHER-JOB-CKPT
+             THRU LCP-COPY-OTHER-JOB-CKPT-EXIT
+             UNTIL LCP-CKPT-FILE-EOF
+         CLOSE CKPT-FILE CKPT-SCRATCH-FILE
+         OPEN INPUT CKPT-SCRATCH-FILE
+         OPEN OUTPUT CKPT-FILE
+         PERFORM LCP-COPY-CKPT-BACK THRU LCP-COPY-CKPT-BACK-EXIT
+             UNTIL LCP-SCRATCH-FILE-EOF
+         CLOSE CKPT-SCRATCH-FILE CKPT-FILE
+     ELSE
+         CLOSE CKPT-FILE
+     END-IF.
+ LCP-PURGE-JOB-CHECKPOINT-EXIT.
+     EXIT.
+ LCP-COPY-OTHER-JOB-CKPT.
+     READ CKPT-FILE
+         AT END
+             SET LCP-CKPT-FILE-EOF TO TRUE
+         NOT AT END
+             IF LCPK-JOB-NAME NOT = LCP-JOB-NAME
+                 OR LCPK-REPORT-ID NOT = LCP-REPORT-ID
+                 MOVE LCPK-RECORD TO LCPS-RECORD
+                 WRITE LCPS-RECORD
+             END-IF
+     END-READ.
+ LCP-COPY-OTHER-JOB-CKPT-EXIT.
+     EXIT.
+ LCP-COPY-CKPT-BACK.
+     READ CKPT-SCRATCH-FILE
+         AT END
+             SET LCP-SCRATCH-FILE-EOF TO TRUE
+         NOT AT END
+             MOVE LCPS-RECORD TO LCPK-RECORD
+             WRITE LCPK-RECORD
+     END-READ.
+ LCP-COPY-CKPT-BACK-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-WRITE-TALLY-RECORD writes one tally record per channel code,
+*> indexed by LCP-TALY-IDX against the fixed channel-count table
+*> above.
+*>***************************************************************
+ LCP-WRITE-TALLY-RECORD.
+     MOVE LCP-JOB-NAME                    TO LCPT-JOB-NAME.
+     MOVE LCP-REPORT-ID                   TO LCPT-REPORT-ID.
+     ACCEPT LCPT-DATE                     FROM DATE YYYYMMDD.
+     ACCEPT LCPT-TIME                     FROM TIME.
+     MOVE LCP-TALY-CHAN-CODE (LCP-TALY-IDX)  TO LCPT-CHANNEL-CODE.
+     MOVE LCP-TALY-CHAN-COUNT(LCP-TALY-IDX)  TO LCPT-HIT-COUNT.
+     WRITE LCPT-RECORD.
+ LCP-WRITE-TALLY-RECORD-EXIT.
+     EXIT.
+*>***************************************************************
+*> LCP-WRITE-EXTRA-TALLY-RECORDS writes the two non-channel tally
+*> records LCPTALY.cpy reserves: LCPT-CHANNEL-CODE = '*' for the
+*> single-space fallback count and '#' for the job's total line
+*> count, so both roll up into the shift-log summary the same way
+*> the thirteen skip-channel records do.
+*>***************************************************************
+ LCP-WRITE-EXTRA-TALLY-RECORDS.
+     MOVE LCP-JOB-NAME                    TO LCPT-JOB-NAME.
+     MOVE LCP-REPORT-ID                   TO LCPT-REPORT-ID.
+     ACCEPT LCPT-DATE                     FROM DATE YYYYMMDD.
+     ACCEPT LCPT-TIME                     FROM TIME.
+     MOVE '*'                             TO LCPT-CHANNEL-CODE.
+     MOVE LCP-FALLBACK-COUNT              TO LCPT-HIT-COUNT.
+     WRITE LCPT-RECORD.
+     MOVE '#'                             TO LCPT-CHANNEL-CODE.
+     MOVE LCP-TOTAL-LINE-COUNT            TO LCPT-HIT-COUNT.
+     WRITE LCPT-RECORD.
+ LCP-WRITE-EXTRA-TALLY-RECORDS-EXIT.
+     EXIT.
