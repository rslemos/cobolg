@@ -0,0 +1,182 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PRTDRV.
+000300 AUTHOR. PRINT SERVICES GROUP.
+000400 INSTALLATION. CENTRAL DATA CENTER.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-08  RSL  Original coding.  Restartable driver for
+001000*                    LCP-WRITE-POS-LIN (program EVAL): feeds it
+001100*                    one print image at a time, checkpoints
+001200*                    every DRV-CKPT-INTERVAL pages, and on a
+001300*                    restart skips every page already printed
+001400*                    by the failed run instead of starting the
+001500*                    report over from page one.
+001550*   2026-08-08  RSL  Passes DRV-PDF-MODE through to EVAL on every
+001560*                    call so the electronic/PDF side-output file
+001570*                    can be turned on for this job without
+001580*                    touching EVAL's own defaults.
+001590*   2026-08-08  RSL  DRV-PDF-MODE is now actually settable: a new
+001592*                    DRVPARM file, read once at initialize, can
+001594*                    turn PDF mode on for a job without a
+001596*                    recompile.  Missing DRVPARM still means 'N'.
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SPECIAL-NAMES.
+002000     DECIMAL-POINT IS COMMA.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PRT-IN-FILE      ASSIGN TO PRTIN
+002400                             ORGANIZATION IS LINE SEQUENTIAL
+002500                             FILE STATUS IS DRV-IN-STATUS.
+002510     SELECT DRV-PARM-FILE    ASSIGN TO DRVPARM
+002520                             ORGANIZATION IS LINE SEQUENTIAL
+002530                             FILE STATUS IS DRV-PARM-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  PRT-IN-FILE
+002900     LABEL RECORDS ARE STANDARD.
+003000 01  DRV-IN-REC.
+003100     05  DRV-IN-ASA              PIC X(01).
+003200     05  DRV-IN-CONTENT          PIC X(132).
+003210 FD  DRV-PARM-FILE
+003220     LABEL RECORDS ARE STANDARD.
+003230 01  DRV-PARM-REC                PIC X(01).
+003300 WORKING-STORAGE SECTION.
+003400 77  DRV-IN-STATUS               PIC XX          VALUE '00'.
+003500     88  DRV-IN-FILE-EOF                         VALUE '10'.
+003510 77  DRV-PARM-STATUS             PIC XX          VALUE '00'.
+003520     88  DRV-PARM-FILE-OK                        VALUE '00'.
+003600 77  DRV-CKPT-INTERVAL           PIC 9(03)       VALUE 050.
+003700 77  DRV-PAGE-NO                 PIC 9(05)       VALUE ZERO.
+003800 77  DRV-RESTART-PAGE            PIC 9(05)       VALUE ZERO.
+003900 77  DRV-JOB-NAME                PIC X(08)       VALUE 'PRTDRV01'.
+004000 77  DRV-REPORT-ID               PIC X(08)       VALUE 'DLYRPT01'.
+004100 77  DRV-DUMMY-LIN               PIC X(132)      VALUE SPACES.
+004200*****************************************************************
+004300* DRV-SKIP-SW is ON while the driver is re-reading pages that a
+004400* prior, failed run already printed (DRV-PAGE-NO NOT > the
+004500* restored DRV-RESTART-PAGE).  Once the input catches up past
+004600* the restart page, calls to EVAL resume for real.
+004700*****************************************************************
+004800 77  DRV-SKIP-SW                 PIC X           VALUE 'Y'.
+004900     88  DRV-SKIPPING-RESTARTED-PAGES            VALUE 'Y'.
+004910 77  DRV-CKPT-QUOTIENT           PIC 9(05)       VALUE ZERO.
+004920 77  DRV-CKPT-REMAINDER          PIC 9(05)       VALUE ZERO.
+004930 77  DRV-PDF-MODE                PIC X(01)       VALUE 'N'.
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+005400         UNTIL DRV-IN-FILE-EOF.
+005500     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+005600     STOP RUN.
+005700 0000-EXIT.
+005800     EXIT.
+005900*****************************************************************
+006000* 1000-INITIALIZE opens the input file and primes EVAL with a
+006100* checkpoint call ('K').  On a fresh run that simply creates the
+006200* checkpoint file and returns a restart page of zero; on a
+006300* restart it restores the prior run's page, line and channel
+006400* counters and reports back how many pages are already done.
+006500*****************************************************************
+006600 1000-INITIALIZE.
+006700     OPEN INPUT PRT-IN-FILE.
+006750     PERFORM 1100-LOAD-PDF-MODE THRU 1100-EXIT.
+006800     CALL 'EVAL' USING 'K' DRV-DUMMY-LIN DRV-JOB-NAME
+006900         DRV-REPORT-ID DRV-RESTART-PAGE DRV-PDF-MODE.
+007000     MOVE ZERO TO DRV-PAGE-NO.
+007100     IF DRV-RESTART-PAGE > ZERO
+007200         MOVE 'Y' TO DRV-SKIP-SW
+007300     ELSE
+007400         MOVE 'N' TO DRV-SKIP-SW
+007500     END-IF.
+007600 1000-EXIT.
+007700     EXIT.
+007710*****************************************************************
+007720* 1100-LOAD-PDF-MODE reads DRVPARM, if present, for a single
+007730* 'Y'/'N' byte that turns the electronic/PDF side-output file on
+007740* for this job, the same way CHANPARM retunes EVAL's skip-line
+007750* table without a recompile.  A missing parameter file is not an
+007760* error -- DRV-PDF-MODE simply keeps its compiled default of 'N'.
+007770*****************************************************************
+007780 1100-LOAD-PDF-MODE.
+007790     OPEN INPUT DRV-PARM-FILE.
+007800     IF DRV-PARM-FILE-OK
+007810         READ DRV-PARM-FILE
+007820             NOT AT END
+007830                 MOVE DRV-PARM-REC TO DRV-PDF-MODE
+007840         END-READ
+007850         CLOSE DRV-PARM-FILE
+007860     END-IF.
+007870 1100-EXIT.
+007880     EXIT.
+007890*****************************************************************
+007900* 2000-PROCESS-RECORD reads one print image and, unless it falls
+008000* on a page the restored checkpoint already covers, forwards it
+008100* to EVAL.  A checkpoint is taken every DRV-CKPT-INTERVAL pages
+008200* once the driver is producing real output again.
+008300*****************************************************************
+008400 2000-PROCESS-RECORD.
+008500     READ PRT-IN-FILE
+008600         AT END
+008700             SET DRV-IN-FILE-EOF TO TRUE
+008800         NOT AT END
+008900             PERFORM 2100-COUNT-PAGE THRU 2100-EXIT
+009000             IF DRV-SKIPPING-RESTARTED-PAGES
+009100                 PERFORM 2200-CHECK-SKIP-DONE THRU 2200-EXIT
+009200             END-IF
+009300             IF NOT DRV-SKIPPING-RESTARTED-PAGES
+009400                 PERFORM 2300-FORWARD-RECORD THRU 2300-EXIT
+009500                 PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+009600             END-IF
+009700     END-READ.
+009800 2000-EXIT.
+009900     EXIT.
+010000 2100-COUNT-PAGE.
+010100     IF DRV-IN-ASA = '1'
+010200         ADD 1 TO DRV-PAGE-NO
+010300     END-IF.
+010400 2100-EXIT.
+010500     EXIT.
+010600*****************************************************************
+010700* 2200-CHECK-SKIP-DONE turns skipping off the moment the input
+010800* reaches the first page past the one the checkpoint covered, so
+010900* that page (and only that page) is reprinted in full.
+011000*****************************************************************
+011100 2200-CHECK-SKIP-DONE.
+011200     IF DRV-PAGE-NO > DRV-RESTART-PAGE
+011300         MOVE 'N' TO DRV-SKIP-SW
+011400     END-IF.
+011500 2200-EXIT.
+011600     EXIT.
+011700 2300-FORWARD-RECORD.
+011800     CALL 'EVAL' USING DRV-IN-ASA DRV-IN-CONTENT DRV-JOB-NAME
+011900         DRV-REPORT-ID DRV-RESTART-PAGE DRV-PDF-MODE.
+012000 2300-EXIT.
+012100     EXIT.
+012200 2400-CHECKPOINT-IF-DUE.
+012300     IF DRV-IN-ASA = '1' AND DRV-PAGE-NO > DRV-RESTART-PAGE
+012400         DIVIDE DRV-PAGE-NO BY DRV-CKPT-INTERVAL
+012500             GIVING DRV-CKPT-QUOTIENT
+012600             REMAINDER DRV-CKPT-REMAINDER
+012700         IF DRV-CKPT-REMAINDER = ZERO
+012800             CALL 'EVAL' USING 'K' DRV-DUMMY-LIN DRV-JOB-NAME
+012900                 DRV-REPORT-ID DRV-RESTART-PAGE DRV-PDF-MODE
+013000         END-IF
+013100     END-IF.
+013200 2400-EXIT.
+013300     EXIT.
+013400*****************************************************************
+013450* 8000-TERMINATE sends the end-of-job sentinel so EVAL closes its
+013500* files and rolls the channel-usage tally, then closes the input
+013600* file.
+013700*****************************************************************
+013800 8000-TERMINATE.
+013900     CALL 'EVAL' USING 'Z' DRV-DUMMY-LIN DRV-JOB-NAME
+014000         DRV-REPORT-ID DRV-RESTART-PAGE DRV-PDF-MODE.
+014100     CLOSE PRT-IN-FILE.
+014200 8000-EXIT.
+014300     EXIT.
