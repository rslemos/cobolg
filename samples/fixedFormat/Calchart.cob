@@ -0,0 +1,81 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALCHART.
+000300 AUTHOR. PRINT SERVICES GROUP.
+000400 INSTALLATION. CENTRAL DATA CENTER.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-08  RSL  Original coding.  Standalone forms/printer
+001000*                    alignment calibration utility: feeds one
+001100*                    sample line through every carriage-control
+001200*                    code LCP-WRITE-POS-LIN (program EVAL)
+001300*                    recognizes, so a new forms/printer setup
+001400*                    can be lined up a channel at a time before
+001500*                    any production report runs on it.  EVAL's
+001600*                    own compiled channel table has eighteen
+001700*                    recognized codes (five single-line/page
+001800*                    controls plus the thirteen skip channels),
+001900*                    one more than the classic seventeen-code
+002000*                    ASA set this utility was asked to cover --
+002100*                    all eighteen are charted here rather than
+002200*                    leaving one of this shop's own channels
+002300*                    untested.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SPECIAL-NAMES.
+002800     DECIMAL-POINT IS COMMA.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100*****************************************************************
+003200* CAL-ASA-CODES carries, in a single literal, every carriage-
+003300* control code LCP-WRITE-POS-LIN recognizes: the five basic
+003400* controls ('+',' ','0','-','1') followed by the thirteen skip
+003500* channels ('2'-'9','A'-'C','V','W').  CAL-ASA-CODES-R redefines
+003600* the literal as a table so 0000-MAINLINE can step through it
+003700* one code at a time.
+003800*****************************************************************
+003900 01  CAL-ASA-CODES.
+004000     05  FILLER                  PIC X(18) VALUE
+004100         '+ 0-123456789ABCVW'.
+004200 01  CAL-ASA-CODES-R REDEFINES CAL-ASA-CODES.
+004300     05  CAL-CODE                PIC X(01) OCCURS 18 TIMES.
+004400*****************************************************************
+004500* CAL-LIN-REC is the sample calibration line sent through EVAL
+004600* for every code in turn; CAL-LIN-CODE is overlaid with the code
+004700* under test so the printed chart shows, on each line, which
+004800* carriage-control code produced that line's position.
+004900*****************************************************************
+005000 01  CAL-LIN-REC.
+005100     05  CAL-LIN-PREFIX           PIC X(29) VALUE
+005200         'ALIGNMENT CHART - ASA CODE='.
+005300     05  CAL-LIN-CODE             PIC X(01).
+005400     05  CAL-LIN-SUFFIX           PIC X(102) VALUE
+005500         ' - CALIBRATION LINE ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+005600 77  CAL-IDX                      PIC 9(02)  VALUE ZERO.
+005700 77  CAL-JOB-NAME                 PIC X(08)  VALUE 'CALCHRT1'.
+005800 77  CAL-REPORT-ID                PIC X(08)  VALUE 'ALIGNCHT'.
+005900 77  CAL-RESTART-PAGE             PIC 9(05)  VALUE ZERO.
+006000 77  CAL-PDF-MODE                 PIC X(01)  VALUE 'N'.
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-CHART-ONE-CODE THRU 1000-EXIT
+006400         VARYING CAL-IDX FROM 1 BY 1 UNTIL CAL-IDX > 18.
+006500     CALL 'EVAL' USING 'Z' CAL-LIN-REC CAL-JOB-NAME
+006600         CAL-REPORT-ID CAL-RESTART-PAGE CAL-PDF-MODE.
+006700     STOP RUN.
+006800 0000-EXIT.
+006900     EXIT.
+007000*****************************************************************
+007100* 1000-CHART-ONE-CODE stamps the code under test into the sample
+007200* line and sends it through EVAL exactly as a production report
+007300* would, so the printed result shows this forms/printer setup's
+007400* true alignment for that code.
+007500*****************************************************************
+007600 1000-CHART-ONE-CODE.
+007700     MOVE CAL-CODE(CAL-IDX) TO CAL-LIN-CODE.
+007800     CALL 'EVAL' USING CAL-CODE(CAL-IDX) CAL-LIN-REC CAL-JOB-NAME
+007900         CAL-REPORT-ID CAL-RESTART-PAGE CAL-PDF-MODE.
+008000 1000-EXIT.
+008100     EXIT.
